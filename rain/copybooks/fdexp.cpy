@@ -0,0 +1,5 @@
+      ******************************************************************
+      * See the corresponding file control entry for more information. *
+      ******************************************************************
+       FD fd-export.
+       01 fs-export-line               PIC X(80).
