@@ -0,0 +1,53 @@
+      ******************************************************************
+      * The magic event is used as a sanity check. It is the first     *
+      * event in every log file. When a log file is opened, the first  *
+      * event is compared against the magic event and it should be the *
+      * same. If it is different, the log file may have been written   *
+      * on a platform with an incompatible encoding of text or         *
+      * floating-point numbers.                                        *
+      *                                                                *
+      * The signature was bumped when fs-capture-timestamp was added   *
+      * to the event layout, so a log file written in the old layout   *
+      * (without a capture timestamp) is reliably reported as corrupt  *
+      * rather than silently misread. It was bumped again when         *
+      * fs-site-code was added, for the same reason.                   *
+      ******************************************************************
+       01 ws-magic-event.
+           02 ws-site-code             PIC X(10)   VALUE SPACES.
+           02 ws-class                 PIC X(20)   VALUE 'ABCDEFGTUVWXYZ
+      -                                                  '012791'.
+           02 ws-value                 FLOAT-SHORT VALUE 0.5.
+           02 ws-capture-timestamp     PIC X(21)   VALUE '2'.
+
+      ******************************************************************
+      * The current event of interest.                                 *
+      ******************************************************************
+       01 ws-current-event.
+           02 ws-site-code             PIC X(10).
+           02 ws-class                 PIC X(20).
+           02 ws-value                 FLOAT-SHORT.
+           02 ws-capture-timestamp     PIC X(21).
+
+      ******************************************************************
+      * In-memory image of the checkpoint record held at key 2. See    *
+      * fs-checkpoint-record for details.                              *
+      ******************************************************************
+       01 ws-checkpoint-record.
+           02 ws-chk-marker            PIC X(20)   VALUE 'CHECKPOINT'.
+           02 ws-chk-last-key          PIC 9(10) BINARY VALUE 2.
+           02 ws-chk-last-feed-seq     PIC 9(10) BINARY VALUE 0.
+           02 FILLER                   PIC X(23)   VALUE SPACES.
+
+      ******************************************************************
+      * The pictures in this record are suitable for debug-printing    *
+      * events using the following statement:                          *
+      *     DISPLAY ws-debug-event                                     *
+      ******************************************************************
+       01 ws-debug-event.
+           02 ws-site-code             PIC X(10).
+           02 FILLER                   PIC X       VALUE SPACE.
+           02 ws-class                 PIC X(20).
+           02 FILLER                   PIC X       VALUE SPACE.
+           02 ws-value                 PIC ZZZZ9.99.
+           02 FILLER                   PIC X       VALUE SPACE.
+           02 ws-capture-timestamp     PIC X(21).
