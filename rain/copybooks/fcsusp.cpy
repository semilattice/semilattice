@@ -0,0 +1,7 @@
+      ******************************************************************
+      * Readings rejected by pa-validate-event are diverted here for   *
+      * manual review instead of being committed to fd-log.            *
+      ******************************************************************
+       SELECT OPTIONAL fd-suspense
+           ASSIGN TO DYNAMIC ws-suspense-path OF ws-config
+           ORGANIZATION IS LINE SEQUENTIAL.
