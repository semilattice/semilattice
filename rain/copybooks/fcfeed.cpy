@@ -0,0 +1,7 @@
+      ******************************************************************
+      * The feed file carries the readings to be committed to the log  *
+      * on this run, one event per record, in the order they arrived.  *
+      ******************************************************************
+       SELECT OPTIONAL fd-feed
+           ASSIGN TO DYNAMIC ws-feed-path OF ws-config
+           ORGANIZATION IS SEQUENTIAL.
