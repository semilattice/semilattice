@@ -0,0 +1,16 @@
+      ******************************************************************
+      * Look up ws-class OF ws-current-event in the class table.       *
+      * Sets ws-class-is-valid and, when found, ws-class-idx to the    *
+      * matching entry so its thresholds can be checked.               *
+      ******************************************************************
+       pa-lookup-class.
+           SET ws-class-found-switch TO 'N'
+           PERFORM VARYING ws-class-idx FROM 1 BY 1
+                   UNTIL ws-class-idx > ws-class-count
+               IF ws-class-code (ws-class-idx)
+                       = ws-class OF ws-current-event
+                   SET ws-class-is-valid TO TRUE
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           .
