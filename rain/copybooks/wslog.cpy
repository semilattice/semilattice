@@ -0,0 +1,6 @@
+      ******************************************************************
+      * Variables for working with the log file.                       *
+      ******************************************************************
+       01 ws-log.
+           02 ws-key                   PIC 9(10) BINARY.
+           02 ws-log-status            PIC X(02)   VALUE '00'.
