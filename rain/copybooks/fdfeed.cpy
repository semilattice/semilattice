@@ -0,0 +1,7 @@
+      ******************************************************************
+      * See the corresponding file control entry for more information. *
+      ******************************************************************
+       FD fd-feed.
+       01 fs-feed-event.
+           02 fs-feed-class            PIC X(20).
+           02 fs-feed-value            FLOAT-SHORT.
