@@ -0,0 +1,7 @@
+      ******************************************************************
+      * Events rolled out of fd-log by rainarch because they are older *
+      * than the configured cutoff date are written here.              *
+      ******************************************************************
+       SELECT OPTIONAL fd-archive
+           ASSIGN TO DYNAMIC ws-archive-path OF ws-config
+           ORGANIZATION IS SEQUENTIAL.
