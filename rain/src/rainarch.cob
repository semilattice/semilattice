@@ -0,0 +1,245 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. rainarch.
+
+      ******************************************************************
+      * Rollover/archive job for fd-log. Events older than the         *
+      * configured cutoff date are copied off to a dated archive file  *
+      * and fd-log is rebuilt starting back at key 3 (key 1 holds the  *
+      * magic event, key 2 the checkpoint record), so the live log     *
+      * does not grow without bound as years of readings pile up.      *
+      *                                                                *
+      * If no cutoff date is configured this run is a no-op - fd-log   *
+      * is left untouched.                                             *
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           COPY fclog.
+
+           COPY fcarch.
+
+           COPY fcwork.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+           COPY fdlog.
+
+           COPY fdarch.
+
+           COPY fdwork.
+
+       WORKING-STORAGE SECTION.
+
+           COPY wscfg.
+
+           COPY wslog.
+
+           COPY wsevnt.
+
+      ******************************************************************
+      * Path of the new fd-log built by this run, before it is moved   *
+      * into place over the live log, and of the scratch work file     *
+      * used to stage the events that are being kept.                  *
+      ******************************************************************
+       01 ws-log-orig-path             PIC X(200) VALUE SPACES.
+       01 ws-log-new-path              PIC X(200) VALUE SPACES.
+       01 ws-work-path                 PIC X(200) VALUE SPACES.
+       01 ws-archive-base              PIC X(200) VALUE SPACES.
+       01 ws-shell-command             PIC X(420) VALUE SPACES.
+
+       01 ws-old-key                   PIC 9(10) BINARY.
+       01 ws-new-key                   PIC 9(10) BINARY.
+       01 ws-archived-count            PIC 9(7)  VALUE 0.
+       01 ws-kept-count                PIC 9(7)  VALUE 0.
+       01 ws-work-eof-switch           PIC X     VALUE 'N'.
+           88 ws-work-eof              VALUE 'Y'.
+
+       PROCEDURE DIVISION.
+       pa-main.
+           PERFORM pa-read-config
+           PERFORM pa-read-archive-config
+           IF ws-cutoff-date OF ws-config = SPACES
+               DISPLAY 'RAINARCH: no cutoff date configured, '
+                   'nothing to archive'
+           ELSE
+               PERFORM pa-build-paths
+               PERFORM pa-split-log
+               PERFORM pa-rebuild-log
+               PERFORM pa-install-new-log
+               DISPLAY 'RAINARCH: archived ' ws-archived-count
+                   ' event(s), kept ' ws-kept-count ' event(s)'
+           END-IF
+           STOP RUN
+           .
+
+           COPY rdcfg.
+
+      ******************************************************************
+      * Resolve the archive base path and the cutoff date. pa-main     *
+      * already read any COMMAND-LINE PARM into ws-log-path via        *
+      * pa-read-config, and a second COMMAND-LINE read here would      *
+      * just return that same text (GnuCOBOL's COMMAND-LINE is the     *
+      * whole command line, not successive arguments), so the cutoff   *
+      * comes from the RAIN_ARCHIVE_CUTOFF environment variable only.  *
+      * A run with that blank leaves fd-log untouched, since there is  *
+      * nothing to compare against.                                    *
+      ******************************************************************
+       pa-read-archive-config.
+           MOVE SPACES TO ws-archive-path OF ws-config
+           ACCEPT ws-archive-path OF ws-config
+               FROM ENVIRONMENT 'RAIN_ARCHIVE_PATH'
+           IF ws-archive-path OF ws-config = SPACES
+               MOVE '/tmp/rain-archive' TO ws-archive-path OF ws-config
+           END-IF
+
+           MOVE SPACES TO ws-cutoff-date OF ws-config
+           ACCEPT ws-cutoff-date OF ws-config
+               FROM ENVIRONMENT 'RAIN_ARCHIVE_CUTOFF'
+           .
+
+      ******************************************************************
+      * Work out the dated archive file name and the scratch paths     *
+      * used while fd-log is being rebuilt.                            *
+      ******************************************************************
+       pa-build-paths.
+           MOVE ws-log-path OF ws-config TO ws-log-orig-path
+           MOVE ws-archive-path OF ws-config TO ws-archive-base
+
+           STRING ws-archive-base DELIMITED BY SPACE
+               '.' DELIMITED BY SIZE
+               ws-cutoff-date OF ws-config DELIMITED BY SIZE
+               INTO ws-archive-path OF ws-config
+
+           STRING ws-log-path OF ws-config DELIMITED BY SPACE
+               '.new' DELIMITED BY SIZE
+               INTO ws-log-new-path
+
+           STRING ws-log-path OF ws-config DELIMITED BY SPACE
+               '.work' DELIMITED BY SIZE
+               INTO ws-work-path
+           .
+
+      ******************************************************************
+      * Walk every event from key 3 through the checkpoint's last      *
+      * committed key, splitting them into the archive file (older     *
+      * than the cutoff date) and the work file (kept for the rebuilt  *
+      * log), based on the first eight characters (YYYYMMDD) of the    *
+      * capture timestamp.                                             *
+      *                                                                *
+      * Key 2 is only trusted as a checkpoint once fs-chk-marker       *
+      * confirms it; a log written before checkpointing existed would *
+      * otherwise have a real reading at key 2 mistaken for one,       *
+      * silently dropping it and corrupting the walk's upper bound, so *
+      * a mismatch fails the run instead of guessing.                  *
+      *                                                                *
+      * fd-archive is opened EXTEND, not OUTPUT: a rerun of this job   *
+      * against the same cutoff after a prior run already purged the  *
+      * live log finds nothing left old enough to archive, and must   *
+      * leave that prior run's archive file alone rather than          *
+      * truncating it to empty.                                        *
+      ******************************************************************
+       pa-split-log.
+           OPEN INPUT fd-log
+           MOVE 2 TO ws-key OF ws-log
+           READ fd-log
+               NOT INVALID KEY
+                   IF fs-chk-marker OF fs-checkpoint-record
+                           = 'CHECKPOINT'
+                       MOVE fs-checkpoint-record TO ws-checkpoint-record
+                   ELSE
+                       DISPLAY 'RAINARCH: key 2 is not a checkpoint '
+                           'record in ' ws-log-path OF ws-config
+                       CLOSE fd-log
+                       MOVE 16 TO RETURN-CODE
+                       STOP RUN
+                   END-IF
+           END-READ
+
+           OPEN EXTEND fd-archive
+           OPEN OUTPUT fd-work
+
+           PERFORM VARYING ws-old-key FROM 3 BY 1
+                   UNTIL ws-old-key > ws-chk-last-key
+                       OF ws-checkpoint-record
+               MOVE ws-old-key TO ws-key OF ws-log
+               READ fd-log
+                   INVALID KEY
+                       DISPLAY 'RAINARCH: no event at key '
+                           ws-old-key ', skipping'
+                   NOT INVALID KEY
+                       PERFORM pa-split-one-event
+               END-READ
+           END-PERFORM
+
+           CLOSE fd-log
+           CLOSE fd-archive
+           CLOSE fd-work
+           .
+
+       pa-split-one-event.
+           IF fs-capture-timestamp OF fs-current-event (1:8)
+                   < ws-cutoff-date OF ws-config
+               WRITE fs-archive-event FROM fs-current-event
+               ADD 1 TO ws-archived-count
+           ELSE
+               WRITE fs-work-event FROM fs-current-event
+               ADD 1 TO ws-kept-count
+           END-IF
+           .
+
+      ******************************************************************
+      * Build a fresh log at ws-log-new-path: the magic event at key   *
+      * 1, an updated checkpoint at key 2, and every kept event        *
+      * renumbered starting at key 3.                                  *
+      ******************************************************************
+       pa-rebuild-log.
+           MOVE ws-log-new-path TO ws-log-path OF ws-config
+
+           OPEN OUTPUT fd-log
+           MOVE 1 TO ws-key OF ws-log
+           WRITE fs-current-event FROM ws-magic-event
+
+           COMPUTE ws-chk-last-key OF ws-checkpoint-record
+               = 2 + ws-kept-count
+           MOVE 2 TO ws-key OF ws-log
+           WRITE fs-checkpoint-record FROM ws-checkpoint-record
+
+           OPEN INPUT fd-work
+           MOVE 3 TO ws-new-key
+           PERFORM UNTIL ws-work-eof
+               READ fd-work
+                   AT END
+                       SET ws-work-eof TO TRUE
+                   NOT AT END
+                       MOVE ws-new-key TO ws-key OF ws-log
+                       WRITE fs-current-event FROM fs-work-event
+                       ADD 1 TO ws-new-key
+               END-READ
+           END-PERFORM
+           CLOSE fd-work
+
+           CLOSE fd-log
+           .
+
+      ******************************************************************
+      * Move the rebuilt log into place over the live log, and remove  *
+      * the scratch work file.                                         *
+      ******************************************************************
+       pa-install-new-log.
+           STRING 'mv ' DELIMITED BY SIZE
+               ws-log-new-path DELIMITED BY SPACE
+               ' ' DELIMITED BY SIZE
+               ws-log-orig-path DELIMITED BY SPACE
+               INTO ws-shell-command
+           CALL 'SYSTEM' USING ws-shell-command
+
+           MOVE SPACES TO ws-shell-command
+           STRING 'rm -f ' DELIMITED BY SIZE
+               ws-work-path DELIMITED BY SPACE
+               INTO ws-shell-command
+           CALL 'SYSTEM' USING ws-shell-command
+           .
