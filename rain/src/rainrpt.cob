@@ -0,0 +1,249 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. rainrpt.
+
+      ******************************************************************
+      * Batch report over fd-log. Walks every event from key 3 onward  *
+      * (key 1 holds the magic event, key 2 the checkpoint record) and *
+      * prints a listing plus a total per class, using the             *
+      * ws-debug-event picture.                                        *
+      *                                                                *
+      * A run against a single site's log (RAIN_SITE_CODE, or no site  *
+      * at all) reports on that log alone, same as always. Setting     *
+      * RAIN_SITE_LIST to a space-separated list of site codes instead *
+      * produces a combined report, walking each site's log in turn    *
+      * and rolling every site's readings up into one set of totals.   *
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           COPY fclog.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+           COPY fdlog.
+
+       WORKING-STORAGE SECTION.
+
+           COPY wscfg.
+
+           COPY wslog.
+
+           COPY wsevnt.
+
+      ******************************************************************
+      * One accumulator per class seen in the log. The table is small  *
+      * and searched linearly, matching the size of a rain gauge's     *
+      * classification set.                                            *
+      ******************************************************************
+       01 ws-totals.
+           02 ws-total-count           PIC 9(4)    VALUE 0.
+           02 ws-total-entry           OCCURS 50 TIMES
+                                        INDEXED BY ws-total-idx.
+               03 ws-total-class       PIC X(20).
+               03 ws-total-value       FLOAT-SHORT VALUE 0.
+               03 ws-total-events      PIC 9(7)    VALUE 0.
+
+       01 ws-grand-total               FLOAT-SHORT VALUE 0.
+       01 ws-grand-events              PIC 9(7)    VALUE 0.
+       01 ws-found-switch               PIC X      VALUE 'N'.
+           88 ws-total-found            VALUE 'Y'.
+       01 ws-list-key                  PIC 9(10) BINARY.
+
+      ******************************************************************
+      * RAIN_SITE_LIST, when set, names the sites to roll up into a    *
+      * combined report - a space-separated list of site codes, each   *
+      * one suffixed onto the base log path the same way rdcfg.cpy     *
+      * suffixes a single RAIN_SITE_CODE.                              *
+      ******************************************************************
+       01 ws-site-list-raw             PIC X(80)  VALUE SPACES.
+       01 ws-site-list.
+           02 ws-site-list-entry       PIC X(10)
+                                        OCCURS 10 TIMES
+                                        INDEXED BY ws-site-idx.
+       01 ws-site-count                PIC 9(4)   VALUE 0.
+
+       PROCEDURE DIVISION.
+       pa-main.
+           PERFORM pa-read-config
+           PERFORM pa-read-site-list
+           PERFORM pa-print-heading
+           IF ws-site-count > 0
+               PERFORM pa-run-combined-report
+           ELSE
+               PERFORM pa-open-log
+               PERFORM pa-list-events
+               CLOSE fd-log
+           END-IF
+           PERFORM pa-print-totals
+           STOP RUN
+           .
+
+           COPY rdcfg.
+
+      ******************************************************************
+      * Parse RAIN_SITE_LIST, if set, into ws-site-list-entry so       *
+      * pa-run-combined-report knows which sites' logs to roll up.     *
+      ******************************************************************
+       pa-read-site-list.
+           MOVE SPACES TO ws-site-list-raw
+           ACCEPT ws-site-list-raw FROM ENVIRONMENT 'RAIN_SITE_LIST'
+           MOVE 0 TO ws-site-count
+           IF ws-site-list-raw NOT = SPACES
+               UNSTRING ws-site-list-raw DELIMITED BY ALL SPACES
+                   INTO ws-site-list-entry (1) ws-site-list-entry (2)
+                        ws-site-list-entry (3) ws-site-list-entry (4)
+                        ws-site-list-entry (5) ws-site-list-entry (6)
+                        ws-site-list-entry (7) ws-site-list-entry (8)
+                        ws-site-list-entry (9) ws-site-list-entry (10)
+               PERFORM VARYING ws-site-idx FROM 1 BY 1
+                       UNTIL ws-site-idx > 10
+                   IF ws-site-list-entry (ws-site-idx) NOT = SPACES
+                       ADD 1 TO ws-site-count
+                   END-IF
+               END-PERFORM
+           END-IF
+           .
+
+      ******************************************************************
+      * Walk each configured site's log in turn, deriving its path     *
+      * from ws-log-base-path OF ws-config (the path before any site   *
+      * suffix, set by pa-read-config regardless of whether            *
+      * RAIN_SITE_CODE was also set), and roll every site's events     *
+      * up into the same set of totals.                                *
+      ******************************************************************
+       pa-run-combined-report.
+           PERFORM VARYING ws-site-idx FROM 1 BY 1
+                   UNTIL ws-site-idx > ws-site-count
+               STRING ws-log-base-path OF ws-config DELIMITED BY SPACE
+                   '.' DELIMITED BY SIZE
+                   ws-site-list-entry (ws-site-idx) DELIMITED BY SPACE
+                   INTO ws-log-path OF ws-config
+               PERFORM pa-open-log
+               PERFORM pa-list-events
+               CLOSE fd-log
+           END-PERFORM
+           .
+
+      ******************************************************************
+      * Open the log read-only and load the checkpoint record at key   *
+      * 2, so pa-list-events knows how far this site's log actually    *
+      * runs (ws-chk-last-key) instead of walking off the end or       *
+      * stopping short.                                                *
+      *                                                                *
+      * Key 2 is only trusted as a checkpoint once fs-chk-marker       *
+      * confirms it; a log written before checkpointing existed would *
+      * otherwise have a real reading at key 2 mistaken for one,       *
+      * silently dropping it from the report and corrupting the walk's *
+      * upper bound, so a mismatch fails the run instead of guessing.  *
+      ******************************************************************
+       pa-open-log.
+           OPEN INPUT fd-log
+           MOVE 2 TO ws-key OF ws-log
+           READ fd-log
+               NOT INVALID KEY
+                   IF fs-chk-marker OF fs-checkpoint-record
+                           = 'CHECKPOINT'
+                       MOVE fs-checkpoint-record TO ws-checkpoint-record
+                   ELSE
+                       DISPLAY 'RAINRPT: key 2 is not a checkpoint '
+                           'record in ' ws-log-path OF ws-config
+                       CLOSE fd-log
+                       MOVE 16 TO RETURN-CODE
+                       STOP RUN
+                   END-IF
+           END-READ
+           .
+
+       pa-print-heading.
+           DISPLAY 'RAIN LOG REPORT'
+           DISPLAY 'SITE       CLASS                VALUE  CAPTURED'
+           .
+
+      ******************************************************************
+      * Read every event from key 3 through the checkpoint's           *
+      * ws-chk-last-key (key 2 is the checkpoint record, not an        *
+      * event), printing each one and accumulating a running total     *
+      * per class. A missing key inside that range is skipped rather   *
+      * than treated as end of file, matching how rainarch.cob and     *
+      * rainexp.cob already walk the same range.                       *
+      ******************************************************************
+       pa-list-events.
+           PERFORM VARYING ws-list-key FROM 3 BY 1
+                   UNTIL ws-list-key > ws-chk-last-key
+                       OF ws-checkpoint-record
+               MOVE ws-list-key TO ws-key OF ws-log
+               READ fd-log
+                   INVALID KEY
+                       DISPLAY 'RAINRPT: no event at key '
+                           ws-list-key ', skipping'
+                   NOT INVALID KEY
+                       MOVE fs-site-code
+                           TO ws-site-code OF ws-debug-event
+                       MOVE fs-class TO ws-class OF ws-debug-event
+                       MOVE fs-value TO ws-value OF ws-debug-event
+                       MOVE fs-capture-timestamp
+                           TO ws-capture-timestamp OF ws-debug-event
+                       DISPLAY ws-debug-event
+                       PERFORM pa-accumulate-total
+               END-READ
+           END-PERFORM
+           .
+
+      ******************************************************************
+      * Find (or create) the accumulator entry for the event's class   *
+      * and add the event's value into it and into the grand total.    *
+      ******************************************************************
+       pa-accumulate-total.
+           SET ws-found-switch TO 'N'
+           MOVE fs-current-event TO ws-current-event
+           PERFORM VARYING ws-total-idx FROM 1 BY 1
+                   UNTIL ws-total-idx > ws-total-count
+               IF ws-total-class (ws-total-idx)
+                       = ws-class OF ws-current-event
+                   SET ws-total-found TO TRUE
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+
+           IF NOT ws-total-found
+               ADD 1 TO ws-total-count
+               SET ws-total-idx TO ws-total-count
+               MOVE ws-class OF ws-current-event
+                   TO ws-total-class (ws-total-idx)
+               MOVE 0 TO ws-total-value (ws-total-idx)
+               MOVE 0 TO ws-total-events (ws-total-idx)
+           END-IF
+
+           ADD ws-value OF ws-current-event
+               TO ws-total-value (ws-total-idx)
+           ADD 1 TO ws-total-events (ws-total-idx)
+           ADD ws-value OF ws-current-event TO ws-grand-total
+           ADD 1 TO ws-grand-events
+           .
+
+       pa-print-totals.
+           DISPLAY ' '
+           DISPLAY 'TOTALS BY CLASS'
+           PERFORM VARYING ws-total-idx FROM 1 BY 1
+                   UNTIL ws-total-idx > ws-total-count
+               MOVE SPACES TO ws-site-code OF ws-debug-event
+               MOVE ws-total-class (ws-total-idx)
+                   TO ws-class OF ws-debug-event
+               MOVE ws-total-value (ws-total-idx)
+                   TO ws-value OF ws-debug-event
+               MOVE SPACES TO ws-capture-timestamp OF ws-debug-event
+               DISPLAY ws-debug-event ' EVENTS: '
+                   ws-total-events (ws-total-idx)
+           END-PERFORM
+
+           MOVE SPACES TO ws-site-code OF ws-debug-event
+           MOVE 'GRAND TOTAL         ' TO ws-class OF ws-debug-event
+           MOVE ws-grand-total TO ws-value OF ws-debug-event
+           MOVE SPACES TO ws-capture-timestamp OF ws-debug-event
+           DISPLAY ' '
+           DISPLAY ws-debug-event ' EVENTS: ' ws-grand-events
+           .
