@@ -0,0 +1,134 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. rainexp.
+
+      ******************************************************************
+      * Batch conversion program for the downstream weather analytics  *
+      * system. Walks every event in fd-log from key 3 through the     *
+      * checkpoint's last committed key (key 1 holds the magic event,  *
+      * key 2 the checkpoint record) and writes class, value, and      *
+      * capture timestamp as CSV to a flat file that can be FTPed or   *
+      * loaded into the downstream system. Meant to be run right after *
+      * the nightly log close.                                         *
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           COPY fclog.
+
+           COPY fcexp.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+           COPY fdlog.
+
+           COPY fdexp.
+
+       WORKING-STORAGE SECTION.
+
+           COPY wscfg.
+
+           COPY wslog.
+
+           COPY wsevnt.
+
+       01 ws-csv-value                 PIC ZZZZZ9.99.
+       01 ws-old-key                   PIC 9(10) BINARY.
+       01 ws-export-count              PIC 9(7)  VALUE 0.
+
+       PROCEDURE DIVISION.
+       pa-main.
+           PERFORM pa-read-config
+           PERFORM pa-read-export-config
+           PERFORM pa-export-log
+           DISPLAY 'RAINEXP: exported ' ws-export-count
+               ' event(s) to ' ws-export-path OF ws-config
+           STOP RUN
+           .
+
+           COPY rdcfg.
+
+      ******************************************************************
+      * Resolve the CSV output path: the RAIN_EXPORT_PATH environment  *
+      * variable, then a default. pa-main already read any             *
+      * COMMAND-LINE PARM into ws-log-path via pa-read-config, and a   *
+      * second COMMAND-LINE read here would just return that same     *
+      * text (GnuCOBOL's COMMAND-LINE is the whole command line, not   *
+      * successive arguments), so the export path is not read from    *
+      * COMMAND-LINE.                                                  *
+      ******************************************************************
+       pa-read-export-config.
+           MOVE SPACES TO ws-export-path OF ws-config
+           ACCEPT ws-export-path OF ws-config
+               FROM ENVIRONMENT 'RAIN_EXPORT_PATH'
+           IF ws-export-path OF ws-config = SPACES
+               MOVE '/tmp/rain-export.csv'
+                   TO ws-export-path OF ws-config
+           END-IF
+           .
+
+      ******************************************************************
+      * Read the checkpoint to find how far the log goes, write a      *
+      * header row, then one CSV row per event from key 3 onward.      *
+      *                                                                *
+      * Key 2 is only trusted as a checkpoint once fs-chk-marker       *
+      * confirms it; a log written before checkpointing existed would *
+      * otherwise have a real reading at key 2 mistaken for one,       *
+      * silently dropping it and corrupting the walk's upper bound, so *
+      * a mismatch fails the run instead of guessing.                  *
+      ******************************************************************
+       pa-export-log.
+           OPEN INPUT fd-log
+           MOVE 2 TO ws-key OF ws-log
+           READ fd-log
+               NOT INVALID KEY
+                   IF fs-chk-marker OF fs-checkpoint-record
+                           = 'CHECKPOINT'
+                       MOVE fs-checkpoint-record TO ws-checkpoint-record
+                   ELSE
+                       DISPLAY 'RAINEXP: key 2 is not a checkpoint '
+                           'record in ' ws-log-path OF ws-config
+                       CLOSE fd-log
+                       MOVE 16 TO RETURN-CODE
+                       STOP RUN
+                   END-IF
+           END-READ
+
+           OPEN OUTPUT fd-export
+           MOVE 'SITE,CLASS,VALUE,CAPTURE_TIMESTAMP' TO fs-export-line
+           WRITE fs-export-line
+
+           PERFORM VARYING ws-old-key FROM 3 BY 1
+                   UNTIL ws-old-key > ws-chk-last-key
+                       OF ws-checkpoint-record
+               MOVE ws-old-key TO ws-key OF ws-log
+               READ fd-log
+                   INVALID KEY
+                       DISPLAY 'RAINEXP: no event at key '
+                           ws-old-key ', skipping'
+                   NOT INVALID KEY
+                       PERFORM pa-write-csv-line
+               END-READ
+           END-PERFORM
+
+           CLOSE fd-log
+           CLOSE fd-export
+           .
+
+       pa-write-csv-line.
+           MOVE fs-value TO ws-csv-value
+           MOVE SPACES TO fs-export-line
+           STRING fs-site-code DELIMITED BY SPACE
+               ',' DELIMITED BY SIZE
+               fs-class DELIMITED BY SPACE
+               ',' DELIMITED BY SIZE
+               FUNCTION TRIM (ws-csv-value) DELIMITED BY SIZE
+               ',' DELIMITED BY SIZE
+               fs-capture-timestamp DELIMITED BY SIZE
+               INTO fs-export-line
+           WRITE fs-export-line
+           ADD 1 TO ws-export-count
+           .
