@@ -0,0 +1,38 @@
+      ******************************************************************
+      * The table of legitimate event classifications, together with  *
+      * the sane min/max reading for each. An event whose class is    *
+      * not in this table, or whose value falls outside its range, is *
+      * rejected rather than logged.                                  *
+      *                                                                *
+      * Loaded by VALUE literal, not by procedure code, the same way  *
+      * any other small fixed table in this shop is built: the        *
+      * FILLER entries below give the table its values in storage,    *
+      * and ws-class-table REDEFINES them into an indexable array.    *
+      * Add a class by adding one more trio of FILLERs here and       *
+      * bumping ws-class-count's VALUE and OCCURS to match.            *
+      ******************************************************************
+       01 ws-class-table-values.
+           02 FILLER                   PIC X(20)   VALUE 'RAINFALL'.
+           02 FILLER                   USAGE FLOAT-SHORT VALUE 0.0.
+           02 FILLER                   USAGE FLOAT-SHORT VALUE 500.0.
+           02 FILLER                   PIC X(20)   VALUE 'SNOWFALL'.
+           02 FILLER                   USAGE FLOAT-SHORT VALUE 0.0.
+           02 FILLER                   USAGE FLOAT-SHORT VALUE 1000.0.
+           02 FILLER                   PIC X(20)   VALUE 'HAIL'.
+           02 FILLER                   USAGE FLOAT-SHORT VALUE 0.0.
+           02 FILLER                   USAGE FLOAT-SHORT VALUE 150.0.
+           02 FILLER                   PIC X(20)   VALUE 'WINDSPEED'.
+           02 FILLER                   USAGE FLOAT-SHORT VALUE 0.0.
+           02 FILLER                   USAGE FLOAT-SHORT VALUE 200.0.
+
+       01 ws-class-table REDEFINES ws-class-table-values.
+           02 ws-class-entry           OCCURS 4 TIMES
+                                        INDEXED BY ws-class-idx.
+               03 ws-class-code        PIC X(20).
+               03 ws-class-min         FLOAT-SHORT.
+               03 ws-class-max         FLOAT-SHORT.
+
+       01 ws-class-count               PIC 9(4)    VALUE 4.
+
+       01 ws-class-found-switch        PIC X       VALUE 'N'.
+           88 ws-class-is-valid        VALUE 'Y'.
