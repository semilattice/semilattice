@@ -0,0 +1,10 @@
+      ******************************************************************
+      * The log file stores all events in chronological order. The     *
+      * magic event is also stored in the log file, at key 1.          *
+      ******************************************************************
+       SELECT OPTIONAL fd-log
+           ASSIGN TO DYNAMIC ws-log-path OF ws-config
+           ORGANIZATION IS RELATIVE
+           ACCESS MODE IS RANDOM
+           RELATIVE KEY IS ws-key OF ws-log
+           FILE STATUS IS ws-log-status OF ws-log.
