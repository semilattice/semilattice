@@ -0,0 +1,7 @@
+      ******************************************************************
+      * Scratch file rainarch uses to stage the events that are being  *
+      * kept while fd-log is being rebuilt at a fresh set of keys.     *
+      ******************************************************************
+       SELECT OPTIONAL fd-work
+           ASSIGN TO DYNAMIC ws-work-path
+           ORGANIZATION IS SEQUENTIAL.
