@@ -0,0 +1,9 @@
+      ******************************************************************
+      * See the corresponding file control entry for more information. *
+      ******************************************************************
+       FD fd-archive.
+       01 fs-archive-event.
+           02 fs-site-code             PIC X(10).
+           02 fs-class                 PIC X(20).
+           02 fs-value                 FLOAT-SHORT.
+           02 fs-capture-timestamp     PIC X(21).
