@@ -0,0 +1,28 @@
+      ******************************************************************
+      * See the corresponding file control entry for more information. *
+      * Each site's readings live in their own log file (see           *
+      * ws-site-code in wscfg.cpy), so fs-site-code here just carries  *
+      * the reading's site of origin along for combined reporting and  *
+      * export - it does not take part in the file's relative key.     *
+      ******************************************************************
+       FD fd-log.
+       01 fs-current-event.
+           02 fs-site-code             PIC X(10).
+           02 fs-class                 PIC X(20).
+           02 fs-value                 FLOAT-SHORT.
+           02 fs-capture-timestamp     PIC X(21).
+
+      ******************************************************************
+      * The checkpoint record lives at the reserved relative key 2,    *
+      * right after the magic event, and tracks both the last event    *
+      * key successfully committed to the log (real events start at   *
+      * key 3) and the count of feed records consumed so far, so an    *
+      * interrupted run can resume without rescanning or overlapping   *
+      * keys and without re-committing feed records a prior run       *
+      * already handled.                                               *
+      ******************************************************************
+       01 fs-checkpoint-record REDEFINES fs-current-event.
+           02 fs-chk-marker            PIC X(20).
+           02 fs-chk-last-key          PIC 9(10) BINARY.
+           02 fs-chk-last-feed-seq     PIC 9(10) BINARY.
+           02 FILLER                   PIC X(23).
