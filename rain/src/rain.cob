@@ -5,82 +5,62 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
 
-      ******************************************************************
-      * The log file stores all events in chronological order. The     *
-      * magic event is also stored in the log file, at key 1.          *
-      ******************************************************************
-       SELECT OPTIONAL fd-log
-           ASSIGN TO DYNAMIC ws-log-path OF ws-config
-           ORGANIZATION IS RELATIVE
-           ACCESS MODE IS RANDOM
-           RELATIVE KEY IS ws-key OF ws-log.
+           COPY fclog.
+
+           COPY fcfeed.
+
+           COPY fcsusp.
 
        DATA DIVISION.
 
        FILE SECTION.
 
-      ******************************************************************
-      * See the corresponding file control entry for more information. *
-      ******************************************************************
-       FD fd-log.
-       01 fs-current-event.
-           02 fs-class                 PIC X(20).
-           02 fs-value                 FLOAT-SHORT.
+           COPY fdlog.
+
+           COPY fdfeed.
+
+           COPY fdsusp.
 
        WORKING-STORAGE SECTION.
 
-      ******************************************************************
-      * Variables read at start up, configuring the application.       *
-      ******************************************************************
-       01 ws-config.
-           02 ws-log-path              PIC X(200).
+           COPY wscfg.
 
-      ******************************************************************
-      * Variables for working with the log file.                       *
-      ******************************************************************
-       01 ws-log.
-           02 ws-key                   PIC 9(10) BINARY.
+           COPY wslog.
 
-      ******************************************************************
-      * The magic event is used as a sanity check. It is the first     *
-      * event in every log file. When a log file is opened, the first  *
-      * event is compared against the magic event and it should be the *
-      * same. If it is different, the log file may have been written   *
-      * on a platform with an incompatible encoding of text or         *
-      * floating-point numbers.                                        *
-      ******************************************************************
-       01 ws-magic-event.
-           02 ws-class                 PIC X(20)   VALUE 'ABCDEFGTUVWXYZ
-      -                                                  '012789'.
-           02 ws-value                 FLOAT-SHORT VALUE 0.5.
+           COPY wsevnt.
+
+           COPY wsclas.
 
       ******************************************************************
-      * The current event of interest.                                 *
+      * Command line built to quarantine a corrupt log file.           *
       ******************************************************************
-       01 ws-current-event.
-           02 ws-class                 PIC X(20).
-           02 ws-value                 FLOAT-SHORT.
+       01 ws-copy-command               PIC X(420).
 
       ******************************************************************
-      * The pictures in this record are suitable for debug-printing    *
-      * events using the following statement:                          *
-      *     DISPLAY ws-debug-event                                     *
+      * Variables for working through the feed and committing events   *
+      * to the log.                                                    *
       ******************************************************************
-       01 ws-debug-event.
-           02 ws-class                 PIC X(20).
-           02 FILLER                   PIC X.
-           02 ws-value                 PIC 9.99.
+       01 ws-feed-eof-switch           PIC X       VALUE 'N'.
+           88 ws-feed-eof              VALUE 'Y'.
+       01 ws-event-status              PIC X       VALUE SPACES.
+           88 ws-event-accepted        VALUE 'A'.
+           88 ws-event-rejected        VALUE 'R'.
+       01 ws-reject-reason             PIC X(30)   VALUE SPACES.
+       01 ws-next-key                  PIC 9(10) BINARY.
+       01 ws-feed-seq                  PIC 9(10) BINARY.
 
        PROCEDURE DIVISION.
        pa-main.
            PERFORM pa-read-config
            PERFORM pa-ensure-magic-event
+           PERFORM pa-ensure-checkpoint
+           PERFORM pa-process-feed
            STOP RUN
            .
 
-       pa-read-config.
-           MOVE '/tmp/rain-log' TO ws-log-path OF ws-config
-           .
+           COPY rdcfg.
+
+           COPY clschk.
 
       ******************************************************************
       * If the file is empty, create the magic event. Otherwise,       *
@@ -88,9 +68,23 @@
       ******************************************************************
        pa-ensure-magic-event.
       * TODO: Move file opening and closing to elsewhere.
-      * TODO: Handle I/O errors.
            OPEN I-O fd-log
 
+      ******************************************************************
+      * Status 00 is a normal open; 05 is a normal open of an          *
+      * OPTIONAL file that does not exist yet (about to be created     *
+      * below). Anything else - most realistically a log left behind   *
+      * by a pre-upgrade binary, whose record layout no longer         *
+      * matches fs-current-event - means the file cannot be trusted,   *
+      * so it goes straight to quarantine without attempting to read   *
+      * it.                                                            *
+      ******************************************************************
+           IF ws-log-status OF ws-log NOT = '00'
+                   AND ws-log-status OF ws-log NOT = '05'
+               PERFORM pa-quarantine-log
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
 
       ******************************************************************
       * Read the event at the position where the magic event is        *
@@ -104,14 +98,238 @@
            END-READ
 
       ******************************************************************
-      * Verify that the event is equal to the magic event.             *
+      * Verify that the event is equal to the magic event. A mismatch  *
+      * means the log is corrupt (or was written in an incompatible    *
+      * layout) and cannot be trusted, so the file is pulled out of    *
+      * service into quarantine and the run fails hard.                *
       ******************************************************************
            MOVE fs-current-event TO ws-current-event
            IF ws-current-event IS NOT EQUAL TO ws-magic-event THEN
-      * TODO: Correctly handle this error and do not continue.
-               DISPLAY 'OOPS: Corrupt log file!'
+               CLOSE fd-log
+               PERFORM pa-quarantine-log
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
            END-IF
 
 
            CLOSE fd-log
            .
+
+      ******************************************************************
+      * Ensure the checkpoint record at key 2 exists, creating it      *
+      * (with the last committed key set to 2, so real events start   *
+      * at key 3) on a brand new log. Otherwise load it into           *
+      * ws-checkpoint-record so pa-process-feed can resume writing     *
+      * right after the last event this log successfully committed,   *
+      * rather than starting cold or rescanning the whole file.        *
+      *                                                                *
+      * Key 2 was an ordinary event slot before checkpointing was      *
+      * added, so a record found there is only trusted as a           *
+      * checkpoint once fs-chk-marker confirms it - otherwise this     *
+      * log predates checkpointing and key 2 holds a real reading      *
+      * that this build cannot safely renumber on the fly, so it is    *
+      * quarantined and the run fails hard, the same as a corrupt      *
+      * magic event.                                                   *
+      ******************************************************************
+       pa-ensure-checkpoint.
+           OPEN I-O fd-log
+           MOVE 2 TO ws-key OF ws-log
+           READ fd-log
+               INVALID KEY
+                   WRITE fs-checkpoint-record FROM ws-checkpoint-record
+                   END-WRITE
+               NOT INVALID KEY
+                   IF fs-chk-marker OF fs-checkpoint-record
+                           = 'CHECKPOINT'
+                       MOVE fs-checkpoint-record TO ws-checkpoint-record
+                   ELSE
+                       CLOSE fd-log
+                       PERFORM pa-quarantine-log
+                       MOVE 16 TO RETURN-CODE
+                       STOP RUN
+                   END-IF
+           END-READ
+           CLOSE fd-log
+           .
+
+      ******************************************************************
+      * Move the corrupt log file out of the way so it cannot be       *
+      * mistaken for a good log on a later run, and leave a record of  *
+      * where it went.                                                 *
+      ******************************************************************
+       pa-quarantine-log.
+           STRING ws-log-path OF ws-config DELIMITED BY SPACE
+               '.quarantine' DELIMITED BY SIZE
+               INTO ws-quarantine-path OF ws-config
+           STRING 'cp ' DELIMITED BY SIZE
+               ws-log-path OF ws-config DELIMITED BY SPACE
+               ' ' DELIMITED BY SIZE
+               ws-quarantine-path OF ws-config DELIMITED BY SPACE
+               INTO ws-copy-command
+           CALL 'SYSTEM' USING ws-copy-command
+           DISPLAY 'OOPS: Corrupt log file! Quarantined to '
+               ws-quarantine-path OF ws-config
+           .
+
+      ******************************************************************
+      * Commit every reading on the feed to the log, in order,         *
+      * skipping (and diverting to suspense) any reading that fails    *
+      * class or range validation.                                     *
+      *                                                                *
+      * A restart rereads the feed from the top, so ws-feed-seq        *
+      * recounts every record from 1 regardless of how far a prior     *
+      * run got. Records already accounted for in the checkpoint's     *
+      * ws-chk-last-feed-seq are skipped here without being            *
+      * revalidated or rewritten, so an interrupted run resumes at     *
+      * the first feed record it had not yet finished handling        *
+      * instead of recommitting (and double-counting) the ones it      *
+      * already had.                                                   *
+      ******************************************************************
+       pa-process-feed.
+           OPEN I-O fd-log
+           OPEN INPUT fd-feed
+           OPEN EXTEND fd-suspense
+
+           COMPUTE ws-next-key =
+               ws-chk-last-key OF ws-checkpoint-record + 1
+           MOVE 0 TO ws-feed-seq
+
+           PERFORM UNTIL ws-feed-eof
+               READ fd-feed
+                   AT END
+                       SET ws-feed-eof TO TRUE
+                   NOT AT END
+                       ADD 1 TO ws-feed-seq
+                       IF ws-feed-seq > ws-chk-last-feed-seq
+                               OF ws-checkpoint-record
+                           PERFORM pa-commit-feed-event
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE fd-feed
+           CLOSE fd-suspense
+           CLOSE fd-log
+           .
+
+      ******************************************************************
+      * Validate one reading from the feed and either commit it to     *
+      * the log at the next free key, or divert it to suspense, then   *
+      * advance the checkpoint to this feed record regardless of       *
+      * which way it went, so a restart never revisits it.             *
+      ******************************************************************
+       pa-commit-feed-event.
+           MOVE ws-site-code OF ws-config
+               TO ws-site-code OF ws-current-event
+           MOVE fs-feed-class OF fs-feed-event
+               TO ws-class OF ws-current-event
+           MOVE fs-feed-value OF fs-feed-event
+               TO ws-value OF ws-current-event
+           MOVE FUNCTION CURRENT-DATE
+               TO ws-capture-timestamp OF ws-current-event
+
+           PERFORM pa-validate-event
+
+           IF ws-event-accepted
+               PERFORM pa-commit-event
+           ELSE
+               PERFORM pa-write-suspense-record
+           END-IF
+
+           MOVE ws-feed-seq
+               TO ws-chk-last-feed-seq OF ws-checkpoint-record
+           PERFORM pa-write-checkpoint
+           .
+
+      ******************************************************************
+      * Write the event at the next free key and advance ws-next-key.  *
+      * The checkpoint's ws-chk-last-key is updated here too, but not  *
+      * rewritten to the log until pa-write-checkpoint runs, so each   *
+      * feed record costs one checkpoint I/O instead of two.           *
+      *                                                                *
+      * Status 22 (duplicate key) at this key is the one failure this *
+      * WRITE is expected to see on restart - it means a prior run     *
+      * already committed this exact event before it was killed, so   *
+      * it is treated as already-written and the checkpoint still     *
+      * advances past it. Any other status is a genuine write          *
+      * failure (disk full, permission, and the like); that must not   *
+      * be papered over as success, since doing so would leave a      *
+      * silent, permanent gap in the log, so the run stops hard        *
+      * instead of advancing the checkpoint past a record that never   *
+      * made it in.                                                    *
+      ******************************************************************
+       pa-commit-event.
+           MOVE ws-next-key TO ws-key OF ws-log
+           WRITE fs-current-event FROM ws-current-event
+               INVALID KEY
+                   CONTINUE
+           END-WRITE
+
+           EVALUATE ws-log-status OF ws-log
+               WHEN '00'
+               WHEN '22'
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY 'RAIN: fatal error writing event at key '
+                       ws-next-key ', status ' ws-log-status OF ws-log
+                   CLOSE fd-log
+                   MOVE 20 TO RETURN-CODE
+                   STOP RUN
+           END-EVALUATE
+
+           MOVE ws-next-key TO ws-chk-last-key OF ws-checkpoint-record
+           ADD 1 TO ws-next-key
+           .
+
+      ******************************************************************
+      * Rewrite the checkpoint record at its reserved key 2 with the   *
+      * current in-memory ws-checkpoint-record.                        *
+      ******************************************************************
+       pa-write-checkpoint.
+           MOVE 2 TO ws-key OF ws-log
+           REWRITE fs-checkpoint-record FROM ws-checkpoint-record
+           .
+
+      ******************************************************************
+      * Reject the event unless its class is on the class table and    *
+      * its value falls within that class's configured range.          *
+      ******************************************************************
+       pa-validate-event.
+           MOVE SPACES TO ws-event-status
+           PERFORM pa-lookup-class
+           IF NOT ws-class-is-valid
+               MOVE 'UNKNOWN CLASS' TO ws-reject-reason
+               SET ws-event-rejected TO TRUE
+           ELSE
+               IF ws-value OF ws-current-event
+                       < ws-class-min (ws-class-idx)
+                   OR ws-value OF ws-current-event
+                       > ws-class-max (ws-class-idx)
+                   MOVE 'VALUE OUT OF RANGE' TO ws-reject-reason
+                   SET ws-event-rejected TO TRUE
+               ELSE
+                   SET ws-event-accepted TO TRUE
+               END-IF
+           END-IF
+           .
+
+      ******************************************************************
+      * Write the rejected event, in debug-printable form, together    *
+      * with the reason it was rejected, to the suspense file.         *
+      ******************************************************************
+       pa-write-suspense-record.
+           MOVE ws-site-code OF ws-current-event
+               TO ws-site-code OF ws-debug-event
+           MOVE ws-class OF ws-current-event
+               TO ws-class OF ws-debug-event
+           MOVE ws-value OF ws-current-event
+               TO ws-value OF ws-debug-event
+           MOVE ws-capture-timestamp OF ws-current-event
+               TO ws-capture-timestamp OF ws-debug-event
+           MOVE SPACES TO fs-suspense-line
+           STRING ws-debug-event DELIMITED BY SIZE
+               ' ' DELIMITED BY SIZE
+               ws-reject-reason DELIMITED BY SIZE
+               INTO fs-suspense-line
+           WRITE fs-suspense-line
+           .
