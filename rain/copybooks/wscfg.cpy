@@ -0,0 +1,13 @@
+      ******************************************************************
+      * Variables read at start up, configuring the application.       *
+      ******************************************************************
+       01 ws-config.
+           02 ws-log-path              PIC X(200).
+           02 ws-log-base-path         PIC X(200).
+           02 ws-site-code             PIC X(10).
+           02 ws-quarantine-path       PIC X(200).
+           02 ws-feed-path             PIC X(200).
+           02 ws-suspense-path         PIC X(200).
+           02 ws-archive-path          PIC X(200).
+           02 ws-cutoff-date           PIC X(8).
+           02 ws-export-path           PIC X(200).
