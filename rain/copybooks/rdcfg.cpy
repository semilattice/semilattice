@@ -0,0 +1,60 @@
+      ******************************************************************
+      * Resolve the log path to use for this run. Checked in order so  *
+      * a run can be pointed at a test log without touching the        *
+      * source: a JCL PARM (COMMAND-LINE under GnuCOBOL), then the     *
+      * RAIN_LOG_PATH environment variable, then the production        *
+      * default.                                                       *
+      *                                                                *
+      * A gauge network has more than one site feeding readings in,    *
+      * each with its own log file. When RAIN_SITE_CODE is set, the    *
+      * site code is appended to the log path, so pa-read-config       *
+      * manages a whole family of per-site log files off of the one    *
+      * base path instead of just the single production log. A run     *
+      * with no site code configured keeps writing straight to the     *
+      * base path, unchanged from before sites existed.                *
+      *                                                                *
+      * ws-log-base-path OF ws-config is always left holding the       *
+      * path before any site suffix is applied, whether or not         *
+      * RAIN_SITE_CODE was set, so a combined, multi-site report       *
+      * (rainrpt.cob's RAIN_SITE_LIST) has a clean base to suffix      *
+      * its own site codes onto instead of suffixing an already-       *
+      * suffixed path.                                                 *
+      ******************************************************************
+       pa-read-config.
+           MOVE SPACES TO ws-log-path OF ws-config
+           ACCEPT ws-log-path OF ws-config FROM COMMAND-LINE
+           IF ws-log-path OF ws-config = SPACES
+               ACCEPT ws-log-path OF ws-config
+                   FROM ENVIRONMENT 'RAIN_LOG_PATH'
+           END-IF
+           IF ws-log-path OF ws-config = SPACES
+               MOVE '/tmp/rain-log' TO ws-log-path OF ws-config
+           END-IF
+           MOVE ws-log-path OF ws-config
+               TO ws-log-base-path OF ws-config
+
+           MOVE SPACES TO ws-site-code OF ws-config
+           ACCEPT ws-site-code OF ws-config
+               FROM ENVIRONMENT 'RAIN_SITE_CODE'
+           IF ws-site-code OF ws-config NOT = SPACES
+               STRING ws-log-base-path OF ws-config DELIMITED BY SPACE
+                   '.' DELIMITED BY SIZE
+                   ws-site-code OF ws-config DELIMITED BY SPACE
+                   INTO ws-log-path OF ws-config
+           END-IF
+
+           MOVE SPACES TO ws-feed-path OF ws-config
+           ACCEPT ws-feed-path OF ws-config
+               FROM ENVIRONMENT 'RAIN_FEED_PATH'
+           IF ws-feed-path OF ws-config = SPACES
+               MOVE '/tmp/rain-feed' TO ws-feed-path OF ws-config
+           END-IF
+
+           MOVE SPACES TO ws-suspense-path OF ws-config
+           ACCEPT ws-suspense-path OF ws-config
+               FROM ENVIRONMENT 'RAIN_SUSPENSE_PATH'
+           IF ws-suspense-path OF ws-config = SPACES
+               MOVE '/tmp/rain-suspense'
+                   TO ws-suspense-path OF ws-config
+           END-IF
+           .
