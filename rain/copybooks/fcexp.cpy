@@ -0,0 +1,7 @@
+      ******************************************************************
+      * CSV extract of fd-log written by rainexp for the downstream    *
+      * weather analytics system.                                      *
+      ******************************************************************
+       SELECT OPTIONAL fd-export
+           ASSIGN TO DYNAMIC ws-export-path OF ws-config
+           ORGANIZATION IS LINE SEQUENTIAL.
