@@ -0,0 +1,5 @@
+      ******************************************************************
+      * See the corresponding file control entry for more information. *
+      ******************************************************************
+       FD fd-suspense.
+       01 fs-suspense-line             PIC X(100).
